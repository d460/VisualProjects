@@ -0,0 +1,264 @@
+      *================================================================*
+      * EditCheck.cbl                                                 *
+      * Validates master maintenance fields against the reference/    *
+      * edit tables (EDITFILE) before Form2/Form3 write the record,   *
+      * so a clerk sees exactly which field failed and why.           *
+      *================================================================*
+       class-id WindowsFormsApplication3.EditCheck.
+
+       environment division.
+       input-output section.
+       file-control.
+           select EDIT-FILE assign to "EDITFILE"
+               organization is sequential
+               file status is EC-EDIT-FILE-STATUS.
+
+       data division.
+       file section.
+       fd  EDIT-FILE.
+           copy "EDITTAB.cpy".
+
+       working-storage section.
+       01  EC-EDIT-FILE-STATUS         pic x(02).
+           88  EC-EDIT-FILE-OK         value "00".
+           88  EC-EDIT-AT-END          value "10".
+
+       01  EC-TYPE-CODE-FOUND-SW       pic x(01).
+           88  EC-TYPE-CODE-FOUND      value "Y".
+
+      *--   set when EDITFILE has more than 50 valid-code or field-rule
+      *--   rows - the table caps at 50, the rest are not loaded.
+       01  EC-EDIT-TABLE-OVERFLOW-SW   pic x(01).
+           88  EC-EDIT-TABLE-IS-OVERFLOW value "Y".
+
+      *----------------------------------------------------------------*
+      * ValidateMaster                                                 *
+      * Checks the master fields passed in against the required-     *
+      * field, valid-code and numeric-range rules held in EDITFILE,   *
+      * returning the first field to fail and why.                    *
+      *----------------------------------------------------------------*
+       method-id ValidateMaster.
+       data division.
+       linkage section.
+           copy "MSTREC.cpy".
+       01  EC-FIELD-OK-SW              pic x(01).
+           88  EC-FIELD-IS-OK          value "Y".
+           88  EC-FIELD-IS-NOT-OK      value "N".
+       01  EC-REJECT-FIELD             pic x(20).
+       01  EC-REJECT-REASON            pic x(40).
+
+       procedure division using
+           by reference MASTER-RECORD
+           by reference EC-FIELD-OK-SW
+           by reference EC-REJECT-FIELD
+           by reference EC-REJECT-REASON.
+
+           set EC-FIELD-IS-OK to true
+           move spaces to EC-REJECT-FIELD
+           move spaces to EC-REJECT-REASON
+
+           perform 0200-LOAD-EDIT-TABLES thru 0200-EXIT
+           perform 0300-CHECK-REQUIRED-FIELDS thru 0300-EXIT
+
+           if EC-FIELD-IS-OK
+               perform 0400-CHECK-VALID-TYPE-CODE thru 0400-EXIT
+           end-if
+
+           if EC-FIELD-IS-OK
+               perform 0500-CHECK-CREDIT-LIMIT-RANGE thru 0500-EXIT
+           end-if
+
+           goback.
+
+      *----------------------------------------------------------------*
+      * 0200  Load the valid-code and field-rule tables from EDITFILE.*
+      *----------------------------------------------------------------*
+       0200-LOAD-EDIT-TABLES.
+           move zero to EDT-CODE-TABLE-COUNT
+           move zero to EDT-RULE-TABLE-COUNT
+           move "N" to EC-EDIT-TABLE-OVERFLOW-SW
+           open input EDIT-FILE
+           if not EC-EDIT-FILE-OK
+               go to 0200-EXIT
+           end-if
+           perform 0210-READ-NEXT-EDIT-RECORD thru 0210-EXIT
+               until EC-EDIT-AT-END
+           close EDIT-FILE
+
+           if EC-EDIT-TABLE-IS-OVERFLOW
+               invoke type "System.Windows.Forms.MessageBox" "Show"
+                   using by value
+               "EDITFILE has more than 50 rows - remainder not loaded."
+           end-if.
+
+       0200-EXIT.
+           exit.
+
+       0210-READ-NEXT-EDIT-RECORD.
+           read EDIT-FILE
+               at end
+                   set EC-EDIT-AT-END to true
+               not at end
+                   perform 0220-STORE-EDIT-RECORD thru 0220-EXIT
+           end-read.
+
+       0210-EXIT.
+           exit.
+
+       0220-STORE-EDIT-RECORD.
+           evaluate true
+               when EDT-IS-VALID-CODE
+                   if EDT-CODE-TABLE-COUNT < 50
+                       add 1 to EDT-CODE-TABLE-COUNT
+                       set EDT-CODE-IDX to EDT-CODE-TABLE-COUNT
+                       move EDT-VALID-CODE
+                           to EDT-TBL-CODE (EDT-CODE-IDX)
+                       move EDT-VALID-CODE-DESC
+                           to EDT-TBL-CODE-DESC (EDT-CODE-IDX)
+                   else
+                       move "Y" to EC-EDIT-TABLE-OVERFLOW-SW
+                   end-if
+               when EDT-IS-FIELD-RULE
+                   if EDT-RULE-TABLE-COUNT < 50
+                       add 1 to EDT-RULE-TABLE-COUNT
+                       set EDT-RULE-IDX to EDT-RULE-TABLE-COUNT
+                       move EDT-FIELD-NAME
+                           to EDT-TBL-FIELD-NAME (EDT-RULE-IDX)
+                       move EDT-REQUIRED-SW
+                           to EDT-TBL-REQUIRED-SW (EDT-RULE-IDX)
+                       move EDT-MIN-VALUE
+                           to EDT-TBL-MIN-VALUE (EDT-RULE-IDX)
+                       move EDT-MAX-VALUE
+                           to EDT-TBL-MAX-VALUE (EDT-RULE-IDX)
+                   else
+                       move "Y" to EC-EDIT-TABLE-OVERFLOW-SW
+                   end-if
+           end-evaluate.
+
+       0220-EXIT.
+           exit.
+
+      *----------------------------------------------------------------*
+      * 0300  Required-field checks. MST-ACCOUNT-NO and MST-NAME      *
+      *       hold regardless of whether EDITFILE was available.     *
+      *       Any other field flagged required on the field-rule      *
+      *       table (EDITFILE) is checked against that table, so a    *
+      *       site can add further required fields there without a   *
+      *       program change.                                         *
+      *----------------------------------------------------------------*
+       0300-CHECK-REQUIRED-FIELDS.
+           if MST-ACCOUNT-NO = spaces
+               set EC-FIELD-IS-NOT-OK to true
+               move "MST-ACCOUNT-NO" to EC-REJECT-FIELD
+               move "Account number is required." to EC-REJECT-REASON
+               go to 0300-EXIT
+           end-if
+
+           if MST-NAME = spaces
+               set EC-FIELD-IS-NOT-OK to true
+               move "MST-NAME" to EC-REJECT-FIELD
+               move "Name is required." to EC-REJECT-REASON
+               go to 0300-EXIT
+           end-if
+
+           if EDT-RULE-TABLE-COUNT = zero
+               go to 0300-EXIT
+           end-if
+
+           perform 0310-CHECK-TABLE-REQUIRED-FIELD thru 0310-EXIT
+               varying EDT-RULE-IDX from 1 by 1
+               until EDT-RULE-IDX > EDT-RULE-TABLE-COUNT
+                   or EC-FIELD-IS-NOT-OK.
+
+       0300-EXIT.
+           exit.
+
+      *--   checks one field-rule table row flagged required against  *
+      *--   the matching master field, for fields other than account  *
+      *--   number/name which are always checked above.               *
+       0310-CHECK-TABLE-REQUIRED-FIELD.
+           if EDT-TBL-FIELD-IS-REQUIRED (EDT-RULE-IDX)
+               if EDT-TBL-FIELD-NAME (EDT-RULE-IDX) = "MST-TYPE-CODE"
+                   and MST-TYPE-CODE = spaces
+                   set EC-FIELD-IS-NOT-OK to true
+                   move "MST-TYPE-CODE" to EC-REJECT-FIELD
+                   move "Type code is required." to EC-REJECT-REASON
+               end-if
+               if EDT-TBL-FIELD-NAME (EDT-RULE-IDX) = "MST-CREDIT-LIMIT"
+                   and MST-CREDIT-LIMIT = zero
+                   set EC-FIELD-IS-NOT-OK to true
+                   move "MST-CREDIT-LIMIT" to EC-REJECT-FIELD
+                   move "Credit limit is required." to EC-REJECT-REASON
+               end-if
+           end-if.
+
+       0310-EXIT.
+           exit.
+
+      *----------------------------------------------------------------*
+      * 0400  Type code must appear on the valid-code table.          *
+      *----------------------------------------------------------------*
+       0400-CHECK-VALID-TYPE-CODE.
+           move "N" to EC-TYPE-CODE-FOUND-SW
+           if EDT-CODE-TABLE-COUNT = zero
+               go to 0400-EXIT
+           end-if
+
+           perform 0410-SEARCH-TYPE-CODE thru 0410-EXIT
+               varying EDT-CODE-IDX from 1 by 1
+               until EDT-CODE-IDX > EDT-CODE-TABLE-COUNT
+
+           if not EC-TYPE-CODE-FOUND
+               set EC-FIELD-IS-NOT-OK to true
+               move "MST-TYPE-CODE" to EC-REJECT-FIELD
+               move "Type code is not on the valid code table."
+                   to EC-REJECT-REASON
+           end-if.
+
+       0400-EXIT.
+           exit.
+
+       0410-SEARCH-TYPE-CODE.
+           if EDT-TBL-CODE (EDT-CODE-IDX) = MST-TYPE-CODE
+               set EC-TYPE-CODE-FOUND to true
+           end-if.
+
+       0410-EXIT.
+           exit.
+
+      *----------------------------------------------------------------*
+      * 0500  Credit limit must fall within the field-rule table's    *
+      *       minimum/maximum for MST-CREDIT-LIMIT, when a rule       *
+      *       for it is on file.                                      *
+      *----------------------------------------------------------------*
+       0500-CHECK-CREDIT-LIMIT-RANGE.
+           if EDT-RULE-TABLE-COUNT = zero
+               go to 0500-EXIT
+           end-if
+
+           perform 0510-CHECK-RULE-FOR-CREDIT-LIMIT thru 0510-EXIT
+               varying EDT-RULE-IDX from 1 by 1
+               until EDT-RULE-IDX > EDT-RULE-TABLE-COUNT
+                   or EC-FIELD-IS-NOT-OK.
+
+       0500-EXIT.
+           exit.
+
+       0510-CHECK-RULE-FOR-CREDIT-LIMIT.
+           if EDT-TBL-FIELD-NAME (EDT-RULE-IDX) = "MST-CREDIT-LIMIT"
+               if MST-CREDIT-LIMIT < EDT-TBL-MIN-VALUE (EDT-RULE-IDX)
+                   or MST-CREDIT-LIMIT
+                       > EDT-TBL-MAX-VALUE (EDT-RULE-IDX)
+                   set EC-FIELD-IS-NOT-OK to true
+                   move "MST-CREDIT-LIMIT" to EC-REJECT-FIELD
+                   move "Credit limit is outside the allowed range."
+                       to EC-REJECT-REASON
+               end-if
+           end-if.
+
+       0510-EXIT.
+           exit.
+
+       end method.
+
+       end class.
