@@ -0,0 +1,97 @@
+      *================================================================*
+      * Form4.cbl                                                     *
+      * Delete Master dialog - opened from Form1's maintenance menu   *
+      * so data entry clerks can look up and remove a master record.  *
+      *================================================================*
+       class-id WindowsFormsApplication3.Form4 is partial
+                 inherits type System.Windows.Forms.Form.
+
+       environment division.
+       input-output section.
+       file-control.
+           select MASTER-FILE assign to "MASTFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is MST-ACCOUNT-NO
+               file status is F4-MST-FILE-STATUS.
+
+       data division.
+       file section.
+       fd  MASTER-FILE.
+           copy "MSTREC.cpy".
+
+       working-storage section.
+
+       01  F4-TXT-ACCOUNT-NO           object reference
+                                      type System.Windows.Forms.TextBox.
+       01  F4-LBL-NAME                 object reference
+                                        type System.Windows.Forms.Label.
+       01  F4-LBL-ERROR                object reference
+                                        type System.Windows.Forms.Label.
+
+       01  F4-MST-FILE-STATUS          pic x(02).
+           88  F4-MST-FILE-OK          value "00".
+           88  F4-MST-FILE-NOT-FOUND   value "23".
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           goback.
+       end method.
+
+      *----------------------------------------------------------------*
+      * btnFind_Click                                                  *
+      * Looks up the master record so the clerk can confirm the       *
+      * right one is about to be removed.                              *
+      *----------------------------------------------------------------*
+       method-id btnFind_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           move F4-TXT-ACCOUNT-NO::Text to MST-ACCOUNT-NO
+           open input MASTER-FILE
+           if not F4-MST-FILE-OK
+               move "Unable to open the master file."
+                   to F4-LBL-ERROR::Text
+               move spaces to F4-LBL-NAME::Text
+           else
+               read MASTER-FILE
+                   invalid key
+                       move "No master record with that account number."
+                           to F4-LBL-ERROR::Text
+                       move spaces to F4-LBL-NAME::Text
+                   not invalid key
+                       move spaces to F4-LBL-ERROR::Text
+                       move MST-NAME to F4-LBL-NAME::Text
+               end-read
+               close MASTER-FILE
+           end-if
+           goback.
+       end method.
+
+      *----------------------------------------------------------------*
+      * btnDelete_Click                                                *
+      * Deletes the master record found by btnFind_Click.             *
+      *----------------------------------------------------------------*
+       method-id btnDelete_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           move F4-TXT-ACCOUNT-NO::Text to MST-ACCOUNT-NO
+           open i-o MASTER-FILE
+           if not F4-MST-FILE-OK
+               move "Unable to open the master file."
+                   to F4-LBL-ERROR::Text
+           else
+               delete MASTER-FILE
+               if F4-MST-FILE-NOT-FOUND
+                   move "That account number no longer exists."
+                       to F4-LBL-ERROR::Text
+               else
+                   move spaces to F4-LBL-ERROR::Text
+                   invoke self::Close
+               end-if
+               close MASTER-FILE
+           end-if
+           goback.
+       end method.
+
+       end class.
