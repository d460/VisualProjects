@@ -0,0 +1,164 @@
+      *================================================================*
+      * Form3.cbl                                                     *
+      * Change Master dialog - opened from Form1's maintenance menu   *
+      * so data entry clerks can look up and update an existing       *
+      * master record.                                                 *
+      *================================================================*
+       class-id WindowsFormsApplication3.Form3 is partial
+                 inherits type System.Windows.Forms.Form.
+
+       environment division.
+       input-output section.
+       file-control.
+           select MASTER-FILE assign to "MASTFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is MST-ACCOUNT-NO
+               file status is F3-MST-FILE-STATUS.
+
+       data division.
+       file section.
+       fd  MASTER-FILE.
+           copy "MSTREC.cpy".
+
+       working-storage section.
+
+       01  F3-TXT-ACCOUNT-NO           object reference
+                                      type System.Windows.Forms.TextBox.
+       01  F3-TXT-TYPE-CODE            object reference
+                                      type System.Windows.Forms.TextBox.
+       01  F3-TXT-NAME                 object reference
+                                      type System.Windows.Forms.TextBox.
+       01  F3-TXT-CREDIT-LIMIT         object reference
+                                      type System.Windows.Forms.TextBox.
+       01  F3-CHK-ACTIVE               object reference
+                                   type System.Windows.Forms.CheckBox.
+       01  F3-LBL-ERROR                object reference
+                                        type System.Windows.Forms.Label.
+
+       01  F3-MST-FILE-STATUS          pic x(02).
+           88  F3-MST-FILE-OK          value "00".
+           88  F3-MST-FILE-NOT-FOUND   value "23".
+
+       01  F3-EDIT-CHECK               object reference
+                               type WindowsFormsApplication3.EditCheck.
+       01  F3-FIELD-OK-SW              pic x(01).
+           88  F3-FIELD-IS-OK          value "Y".
+       01  F3-REJECT-FIELD             pic x(20).
+       01  F3-REJECT-REASON            pic x(40).
+       01  F3-ERROR-LINE               pic x(65).
+       01  F3-CREDIT-LIMIT-TEXT        pic x(12).
+       01  F3-CREDIT-LIMIT-CHECK       pic s9(04).
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           goback.
+       end method.
+
+      *----------------------------------------------------------------*
+      * btnFind_Click                                                  *
+      * Looks up the master record by account number and loads it     *
+      * onto the dialog for editing.                                   *
+      *----------------------------------------------------------------*
+       method-id btnFind_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           move F3-TXT-ACCOUNT-NO::Text to MST-ACCOUNT-NO
+           open input MASTER-FILE
+           if not F3-MST-FILE-OK
+               move "Unable to open the master file."
+                   to F3-LBL-ERROR::Text
+           else
+               read MASTER-FILE
+                   invalid key
+                       move "No master record with that account number."
+                           to F3-LBL-ERROR::Text
+                   not invalid key
+                       move spaces to F3-LBL-ERROR::Text
+                       move MST-TYPE-CODE to F3-TXT-TYPE-CODE::Text
+                       move MST-NAME to F3-TXT-NAME::Text
+                       move MST-CREDIT-LIMIT
+                           to F3-TXT-CREDIT-LIMIT::Text
+                       set F3-CHK-ACTIVE::Checked to MST-IS-ACTIVE
+               end-read
+               close MASTER-FILE
+           end-if
+           goback.
+       end method.
+
+      *----------------------------------------------------------------*
+      * btnSave_Click                                                  *
+      * Rewrites the master record with the edited field values.      *
+      *----------------------------------------------------------------*
+       method-id btnSave_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           perform 0100-SAVE-CHANGED-MASTER thru 0100-EXIT
+           goback.
+
+       0100-SAVE-CHANGED-MASTER.
+           move F3-TXT-ACCOUNT-NO::Text    to MST-ACCOUNT-NO
+           move F3-TXT-TYPE-CODE::Text     to MST-TYPE-CODE
+           move F3-TXT-NAME::Text          to MST-NAME
+           if F3-CHK-ACTIVE::Checked
+               set MST-IS-ACTIVE to true
+           else
+               set MST-IS-INACTIVE to true
+           end-if
+
+           move F3-TXT-CREDIT-LIMIT::Text to F3-CREDIT-LIMIT-TEXT
+           move function test-numval (F3-CREDIT-LIMIT-TEXT)
+               to F3-CREDIT-LIMIT-CHECK
+           if F3-CREDIT-LIMIT-CHECK not = 0
+               move "MST-CREDIT-LIMIT" to F3-REJECT-FIELD
+               move "Credit limit must be numeric." to F3-REJECT-REASON
+               move spaces to F3-ERROR-LINE
+               string
+                   F3-REJECT-FIELD delimited by space
+                   ": " delimited by size
+                   F3-REJECT-REASON delimited by size
+                   into F3-ERROR-LINE
+               move F3-ERROR-LINE to F3-LBL-ERROR::Text
+               go to 0100-EXIT
+           end-if
+           move function numval (F3-CREDIT-LIMIT-TEXT)
+               to MST-CREDIT-LIMIT
+
+           invoke type "WindowsFormsApplication3.EditCheck" "new"
+               returning F3-EDIT-CHECK
+           invoke F3-EDIT-CHECK::ValidateMaster
+               using MASTER-RECORD F3-FIELD-OK-SW
+                     F3-REJECT-FIELD F3-REJECT-REASON
+           if not F3-FIELD-IS-OK
+               move spaces to F3-ERROR-LINE
+               string
+                   F3-REJECT-FIELD delimited by space
+                   ": " delimited by size
+                   F3-REJECT-REASON delimited by size
+                   into F3-ERROR-LINE
+               move F3-ERROR-LINE to F3-LBL-ERROR::Text
+               go to 0100-EXIT
+           end-if
+
+           open i-o MASTER-FILE
+           if not F3-MST-FILE-OK
+               move "Unable to open the master file."
+                   to F3-LBL-ERROR::Text
+               go to 0100-EXIT
+           end-if
+           rewrite MASTER-RECORD
+           if F3-MST-FILE-NOT-FOUND
+               move "That account number no longer exists."
+                   to F3-LBL-ERROR::Text
+           else
+               move spaces to F3-LBL-ERROR::Text
+               invoke self::Close
+           end-if
+           close MASTER-FILE.
+
+       0100-EXIT.
+           exit.
+       end method.
+
+       end class.
