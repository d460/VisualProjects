@@ -1,18 +1,886 @@
+      *================================================================*
+      * Form1.cbl                                                     *
+      * Main shell window for WindowsFormsApplication3.                *
+      *                                                                *
+      * Modification history                                          *
+      * ----   ---------------------------------------------------    *
+      * Replaced the startup banner with an operator/shift status     *
+      * line read from the application control record (last run      *
+      * user, workstation, date/time).                                *
+      * Added a reconciliation pass against the mainframe extract     *
+      * (EXTRFILE) at the end of Form1_Load, listing any record or    *
+      * control-total mismatches found against the form's data.       *
+      * Added AUDITFILE logging of every NEW (launch) and Form1_Load  *
+      * (load) invocation - who, when, from where, and the outcome.   *
+      *================================================================*
        class-id WindowsFormsApplication3.Form1 is partial
                  inherits type System.Windows.Forms.Form.
-       
+
+       environment division.
+       input-output section.
+       file-control.
+           select CTL-FILE assign to "CTLFILE"
+               organization is sequential
+               file status is F1-CTL-FILE-STATUS.
+           select TRAN-FILE assign to "TRANFILE"
+               organization is sequential
+               file status is F1-TRAN-FILE-STATUS.
+           select CHKPT-FILE assign to "CHKPFILE"
+               organization is sequential
+               file status is F1-CHKPT-FILE-STATUS.
+           select RPT-FILE assign to "RPTFILE"
+               organization is line sequential
+               file status is F1-RPT-FILE-STATUS.
+           select EXTRACT-FILE assign to "EXTRFILE"
+               organization is sequential
+               file status is F1-EXTR-FILE-STATUS.
+           select MSG-FILE assign to "MSGFILE"
+               organization is sequential
+               file status is F1-MSG-FILE-STATUS.
+           select AUDIT-FILE assign to "AUDITFILE"
+               organization is sequential
+               file status is F1-AUDIT-FILE-STATUS.
+
+       data division.
+       file section.
+       fd  CTL-FILE.
+           copy "CTLREC.cpy".
+       fd  TRAN-FILE.
+           copy "TRANREC.cpy".
+       fd  CHKPT-FILE.
+           copy "CHKPTREC.cpy".
+       fd  RPT-FILE.
+           copy "SUMRPT.cpy".
+       fd  EXTRACT-FILE.
+           copy "EXTRREC.cpy".
+       fd  MSG-FILE.
+           copy "MSGTAB.cpy".
+       fd  AUDIT-FILE.
+           copy "AUDITREC.cpy".
+
        working-storage section.
-       
-     
+
+      *--   control-record status line, built from the last run on file
+       01  F1-LBL-STATUS               object reference
+                                        type System.Windows.Forms.Label.
+       01  F1-STATUS-LINE              pic x(100).
+       01  F1-USER-NAME                pic x(20).
+       01  F1-WORKSTATION              pic x(15).
+       01  F1-CTL-FILE-STATUS          pic x(02).
+           88  F1-CTL-FILE-OK          value "00".
+           88  F1-CTL-FILE-NOT-FOUND   value "35".
+
+      *--   startup message text, externalized by site/language
+       01  F1-MSG-FILE-STATUS          pic x(02).
+           88  F1-MSG-FILE-OK          value "00".
+           88  F1-MSG-FILE-AT-END      value "10".
+           88  F1-MSG-FILE-NOT-FOUND   value "35".
+       01  F1-MSG-EOF-SW                pic x(01).
+           88  F1-MSG-AT-END            value "Y".
+           88  F1-MSG-NOT-AT-END        value "N".
+       01  F1-SITE-ID                   pic x(05).
+       01  F1-LANGUAGE-CODE             pic x(02).
+       01  F1-MSG-SCRATCH               pic x(60).
+       01  F1-MSG-SCRATCH-LEN           pic 9(02) comp.
+       01  F1-STATUS-PTR                pic 9(03) comp.
+      *--   English defaults, used when MSGFILE has no row on file
+      *--   for the site/language on the control record.
+       01  F1-MSG-NO-PRIOR-RUN          pic x(60)
+                                   value "(no prior run on record)".
+       01  F1-MSG-LBL-USER              pic x(60) value "User".
+       01  F1-MSG-LBL-WORKSTATION       pic x(60) value "Workstation".
+       01  F1-MSG-LBL-LASTRUN           pic x(60) value "Last run".
+
+      *--   daily transaction work queue grid
+       01  F1-GRID-TRAN                object reference
+                                 type System.Windows.Forms.DataGridView.
+       01  F1-TRAN-FILE-STATUS          pic x(02).
+           88  F1-TRAN-FILE-OK          value "00".
+           88  F1-TRAN-FILE-AT-END      value "10".
+           88  F1-TRAN-FILE-NOT-FOUND   value "35".
+       01  F1-TRAN-EOF-SW               pic x(01).
+           88  F1-TRAN-AT-END           value "Y".
+           88  F1-TRAN-NOT-AT-END       value "N".
+
+       01  F1-TRAN-TABLE-AREA.
+           05  F1-TRAN-TABLE            occurs 500 times
+                                         indexed by F1-TRAN-IDX.
+               10  F1-TBL-TRAN-ID        pic x(10).
+               10  F1-TBL-TRAN-DATE      pic 9(08).
+               10  F1-TBL-TYPE-CODE      pic x(02).
+               10  F1-TBL-ACCOUNT-NO     pic x(12).
+               10  F1-TBL-AMOUNT         pic s9(09)v99 comp-3.
+               10  F1-TBL-EXCEPTION-FLAG pic x(01).
+               10  F1-TBL-DESCRIPTION    pic x(30).
+           05  F1-TRAN-TABLE-COUNT      pic 9(04) comp value zero.
+
+      *--   load checkpoint/restart protection
+       01  F1-CHKPT-FILE-STATUS         pic x(02).
+           88  F1-CHKPT-FILE-OK         value "00".
+           88  F1-CHKPT-FILE-AT-END     value "10".
+           88  F1-CHKPT-FILE-NOT-FOUND  value "35".
+       01  F1-CHKPT-EOF-SW               pic x(01).
+           88  F1-CHKPT-AT-END           value "Y".
+           88  F1-CHKPT-NOT-AT-END       value "N".
+       01  F1-CHKPT-RECOVERY-SW          pic x(01).
+           88  F1-CHKPT-RECOVERY-NEEDED  value "Y".
+       01  F1-CHKPT-LAST-STEP            pic x(02).
+       01  F1-CHKPT-LAST-STATUS          pic x(01).
+       01  F1-RUN-DATE                   pic 9(08).
+       01  F1-RUN-TIME                   pic 9(06).
+       01  F1-CHKPT-WRITE-STEP           pic x(02).
+       01  F1-CHKPT-WRITE-STATUS         pic x(01).
+       01  F1-CHKPT-WRITE-COUNT          pic 9(07) comp.
+
+      *--   daily summary report export
+       01  F1-RPT-FILE-STATUS            pic x(02).
+           88  F1-RPT-FILE-OK            value "00".
+       copy "SUMTOT.cpy".
+       01  F1-RPT-HEADING-LINE           pic x(80).
+       01  F1-RPT-COUNT-DISP             pic zzz,zz9.
+       01  F1-RPT-EXC-DISP               pic zzz,zz9.
+       01  F1-RPT-AMOUNT-DISP            pic z9,zzz,zzz,zz9.99-.
+
+      *--   reconciliation pass against the mainframe extract
+       01  F1-GRID-RECON                object reference
+                                 type System.Windows.Forms.DataGridView.
+       01  F1-LBL-RECON-STATUS          object reference
+                                   type System.Windows.Forms.Label.
+       01  F1-RECON-STATUS-LINE         pic x(100).
+       01  F1-EXTR-FILE-STATUS          pic x(02).
+           88  F1-EXTR-FILE-OK          value "00".
+           88  F1-EXTR-FILE-AT-END      value "10".
+           88  F1-EXTR-FILE-NOT-FOUND   value "35".
+       01  F1-EXTR-EOF-SW                pic x(01).
+           88  F1-EXTR-AT-END            value "Y".
+           88  F1-EXTR-NOT-AT-END        value "N".
+       01  F1-EXTR-RECORD-COUNT          pic 9(07) comp value zero.
+       01  F1-EXTR-AMOUNT-TOTAL         pic s9(11)v99 comp-3 value zero.
+       01  F1-FORM-AMOUNT-TOTAL         pic s9(11)v99 comp-3 value zero.
+       01  F1-RECON-EXCEPTION-COUNT      pic 9(04) comp value zero.
+       01  F1-RECON-EXC-DISP             pic zz9.
+       01  F1-RECON-COUNT-DISP           pic zzz,zz9.
+       01  F1-RECON-AMOUNT-DISP          pic z9,zzz,zzz,zz9.99-.
+       01  F1-RECON-MATCH-SW             pic x(01).
+           88  F1-RECON-MATCH-FOUND      value "Y".
+       copy "RECONEXC.cpy".
+
+      *--   master maintenance launcher
+       01  F1-MAINT-FORM                object reference
+                                         type System.Windows.Forms.Form.
+
+      *--   overnight batch run
+       01  F1-BATCH-MONITOR             object reference
+                             type WindowsFormsApplication3.BatchMonitor.
+       01  F1-BATCH-PROCESS             object reference
+                                        type System.Diagnostics.Process.
+       01  F1-TMR-BATCH-POLL            object reference
+                                        type System.Windows.Forms.Timer.
+       01  F1-BATCH-COMPLETE-SW         pic x(01) value "Y".
+           88  F1-BATCH-IS-COMPLETE     value "Y".
+       01  F1-BATCH-RETURN-CODE         pic 9(04).
+       01  F1-LBL-BATCH-STATUS          object reference
+                                        type System.Windows.Forms.Label.
+
+      *--   launch/load audit trail
+       01  F1-AUDIT-FILE-STATUS          pic x(02).
+           88  F1-AUDIT-FILE-OK          value "00".
+           88  F1-AUDIT-FILE-NOT-FOUND   value "35".
+       01  F1-AUD-WRITE-EVENT-TYPE       pic x(10).
+       01  F1-AUD-WRITE-OUTCOME          pic x(01).
+       01  F1-AUD-WRITE-DETAIL           pic x(40).
+       01  F1-TRAN-LOAD-FAILED-SW        pic x(01) value "N".
+           88  F1-TRAN-LOAD-FAILED       value "Y".
+       01  F1-RECON-FAILED-SW            pic x(01) value "N".
+           88  F1-RECON-FAILED           value "Y".
+
+      *----------------------------------------------------------------*
+      * NEW                                                            *
+      * Constructor. Builds the operator/shift status line shown on   *
+      * open (last run's user, workstation, date/time) in place of    *
+      * the old fixed banner.                                          *
+      *----------------------------------------------------------------*
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent
-           DISPLAY "Hola mundo COBOL"
+           accept F1-RUN-DATE from date yyyymmdd
+           accept F1-RUN-TIME from time
+           perform 0100-SHOW-STARTUP-STATUS thru 0100-EXIT
+
+           move "LAUNCH" to F1-AUD-WRITE-EVENT-TYPE
+           move "S" to F1-AUD-WRITE-OUTCOME
+           move "Form1 launched" to F1-AUD-WRITE-DETAIL
+           perform 0180-WRITE-AUDIT-RECORD
            goback.
+
+       0100-SHOW-STARTUP-STATUS.
+           move spaces to F1-USER-NAME F1-WORKSTATION
+           invoke type "System.Environment" "get_UserName"
+               returning F1-USER-NAME
+           invoke type "System.Environment" "get_MachineName"
+               returning F1-WORKSTATION
+
+           move "DFLT " to F1-SITE-ID
+           move "EN" to F1-LANGUAGE-CODE
+
+           open input CTL-FILE
+           if not F1-CTL-FILE-OK
+               perform 0105-LOAD-LOCALE-MESSAGES thru 0105-EXIT
+               move F1-MSG-NO-PRIOR-RUN to F1-STATUS-LINE
+               go to 0100-EXIT
+           end-if
+
+           read CTL-FILE
+               at end
+                   perform 0105-LOAD-LOCALE-MESSAGES thru 0105-EXIT
+                   move F1-MSG-NO-PRIOR-RUN to F1-STATUS-LINE
+                   close CTL-FILE
+                   go to 0100-EXIT
+           end-read
+
+           move CTL-SITE-ID to F1-SITE-ID
+           move CTL-LANGUAGE-CODE to F1-LANGUAGE-CODE
+           perform 0105-LOAD-LOCALE-MESSAGES thru 0105-EXIT
+
+           move spaces to F1-STATUS-LINE
+           move 1 to F1-STATUS-PTR
+
+           move F1-MSG-LBL-USER to F1-MSG-SCRATCH
+           perform 0108-COMPUTE-SCRATCH-LENGTH thru 0108-EXIT
+           string
+               F1-MSG-SCRATCH (1:F1-MSG-SCRATCH-LEN) delimited by size
+               ": " delimited by size
+               F1-USER-NAME delimited by space
+               "  " delimited by size
+               into F1-STATUS-LINE
+               with pointer F1-STATUS-PTR
+           end-string
+
+           move F1-MSG-LBL-WORKSTATION to F1-MSG-SCRATCH
+           perform 0108-COMPUTE-SCRATCH-LENGTH thru 0108-EXIT
+           string
+               F1-MSG-SCRATCH (1:F1-MSG-SCRATCH-LEN) delimited by size
+               ": " delimited by size
+               F1-WORKSTATION delimited by space
+               "  " delimited by size
+               into F1-STATUS-LINE
+               with pointer F1-STATUS-PTR
+           end-string
+
+           move F1-MSG-LBL-LASTRUN to F1-MSG-SCRATCH
+           perform 0108-COMPUTE-SCRATCH-LENGTH thru 0108-EXIT
+           string
+               F1-MSG-SCRATCH (1:F1-MSG-SCRATCH-LEN) delimited by size
+               ": " delimited by size
+               CTL-LAST-RUN-DATE delimited by size
+               " " delimited by size
+               CTL-LAST-RUN-TIME delimited by size
+               into F1-STATUS-LINE
+               with pointer F1-STATUS-PTR
+           end-string
+
+           close CTL-FILE.
+
+       0100-EXIT.
+           move F1-STATUS-LINE to F1-LBL-STATUS::Text
+           exit.
+
+      *--   loads any startup message text on file for this site and
+      *--   language, overriding the English defaults above. A missing
+      *--   MSGFILE, or no row for this site/language, simply leaves
+      *--   the defaults in place.
+       0105-LOAD-LOCALE-MESSAGES.
+           set F1-MSG-NOT-AT-END to true
+           open input MSG-FILE
+           if F1-MSG-FILE-NOT-FOUND
+               go to 0105-EXIT
+           end-if
+           perform 0106-READ-NEXT-MESSAGE thru 0106-EXIT
+               with test before
+               until F1-MSG-AT-END
+           close MSG-FILE.
+
+       0105-EXIT.
+           exit.
+
+       0106-READ-NEXT-MESSAGE.
+           read MSG-FILE
+               at end
+                   set F1-MSG-AT-END to true
+               not at end
+                   perform 0107-APPLY-MESSAGE-IF-MATCH thru 0107-EXIT
+           end-read.
+
+       0106-EXIT.
+           exit.
+
+       0107-APPLY-MESSAGE-IF-MATCH.
+           if MSG-SITE-ID = F1-SITE-ID
+               and MSG-LANGUAGE-CODE = F1-LANGUAGE-CODE
+               evaluate MSG-KEY
+                   when "NOPRIORRUN"
+                       move MSG-TEXT to F1-MSG-NO-PRIOR-RUN
+                   when "LBLUSER"
+                       move MSG-TEXT to F1-MSG-LBL-USER
+                   when "LBLWORKSTN"
+                       move MSG-TEXT to F1-MSG-LBL-WORKSTATION
+                   when "LBLLASTRUN"
+                       move MSG-TEXT to F1-MSG-LBL-LASTRUN
+               end-evaluate
+           end-if.
+
+       0107-EXIT.
+           exit.
+
+      *--   right-trims F1-MSG-SCRATCH so a variable-length message
+      *--   loaded from MSGFILE can be STRINGed without the trailing
+      *--   padding of its PIC X(60) home.
+       0108-COMPUTE-SCRATCH-LENGTH.
+           move 60 to F1-MSG-SCRATCH-LEN
+           perform 0109-SHRINK-SCRATCH-LENGTH thru 0109-EXIT
+               with test before
+               until F1-MSG-SCRATCH-LEN = 0
+                   or F1-MSG-SCRATCH (F1-MSG-SCRATCH-LEN:1) not = space
+           if F1-MSG-SCRATCH-LEN = 0
+               move 1 to F1-MSG-SCRATCH-LEN
+           end-if.
+
+       0108-EXIT.
+           exit.
+
+       0109-SHRINK-SCRATCH-LENGTH.
+           subtract 1 from F1-MSG-SCRATCH-LEN.
+
+       0109-EXIT.
+           exit.
        end method.
 
+      *----------------------------------------------------------------*
+      * Form1_Load                                                     *
+      * Opens the daily transaction extract and loads it into the     *
+      * work-queue grid so the day's queue is on screen as soon as    *
+      * the form opens, instead of a blank window. Each step is       *
+      * checkpointed so a failure partway through (locked file,       *
+      * missing extract) can be detected and the load redone clean    *
+      * on the next open instead of leaving the grid half populated.  *
+      *----------------------------------------------------------------*
        method-id Form1_Load final private.
-       procedure division using by value sender as object e as type System.EventArgs.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           accept F1-RUN-DATE from date yyyymmdd
+           accept F1-RUN-TIME from time
+           perform 0140-CHECK-PRIOR-CHECKPOINT thru 0140-EXIT
+           perform 0200-LOAD-DAILY-TRANSACTIONS thru 0200-EXIT
+
+           if not F1-TRAN-LOAD-FAILED
+               perform 0600-RECONCILE-WITH-EXTRACT thru 0600-EXIT
+               if not F1-RECON-FAILED
+                   move "99" to F1-CHKPT-WRITE-STEP
+                   move "E" to F1-CHKPT-WRITE-STATUS
+                   perform 0160-WRITE-CHECKPOINT
+                   perform 0170-RECORD-SUCCESSFUL-RUN
+               end-if
+           end-if
+
+           move "LOAD" to F1-AUD-WRITE-EVENT-TYPE
+           if F1-TRAN-LOAD-FAILED
+               move "F" to F1-AUD-WRITE-OUTCOME
+               move "TRANFILE not found" to F1-AUD-WRITE-DETAIL
+           else
+               if F1-RECON-FAILED
+                   move "F" to F1-AUD-WRITE-OUTCOME
+                   move "EXTRFILE not found" to F1-AUD-WRITE-DETAIL
+               else
+                   move "S" to F1-AUD-WRITE-OUTCOME
+                   move "Daily load completed" to F1-AUD-WRITE-DETAIL
+               end-if
+           end-if
+           perform 0180-WRITE-AUDIT-RECORD
+           goback.
+
+      *--   detect a checkpoint left "started" with no matching
+      *--   "finished" entry by the prior run, meaning that run's
+      *--   load never completed cleanly.
+       0140-CHECK-PRIOR-CHECKPOINT.
+           move "N" to F1-CHKPT-RECOVERY-SW
+           move spaces to F1-CHKPT-LAST-STEP
+           move spaces to F1-CHKPT-LAST-STATUS
+           set F1-CHKPT-NOT-AT-END to true
+
+           open input CHKPT-FILE
+           if not F1-CHKPT-FILE-OK
+               go to 0140-EXIT
+           end-if
+
+           perform 0145-READ-NEXT-CHECKPOINT
+               with test before
+               until F1-CHKPT-AT-END
+           close CHKPT-FILE
+
+           if F1-CHKPT-LAST-STATUS = "B"
+               move "Y" to F1-CHKPT-RECOVERY-SW
+               invoke type "System.Windows.Forms.MessageBox" "Show"
+                   using by value
+                       "Prior load did not finish - reloading clean."
+           end-if.
+
+       0140-EXIT.
+           exit.
+
+       0145-READ-NEXT-CHECKPOINT.
+           read CHKPT-FILE
+               at end
+                   set F1-CHKPT-AT-END to true
+               not at end
+                   move CHKPT-STEP-CODE to F1-CHKPT-LAST-STEP
+                   move CHKPT-STEP-STATUS to F1-CHKPT-LAST-STATUS
+           end-read.
+
+       0200-LOAD-DAILY-TRANSACTIONS.
+           move zero to F1-TRAN-TABLE-COUNT
+           set F1-TRAN-NOT-AT-END to true
+           move "N" to F1-TRAN-LOAD-FAILED-SW
+           invoke F1-GRID-TRAN::Rows::Clear
+
+           move "01" to F1-CHKPT-WRITE-STEP
+           move "B" to F1-CHKPT-WRITE-STATUS
+           perform 0160-WRITE-CHECKPOINT
+
+           open input TRAN-FILE
+           if not F1-TRAN-FILE-OK
+               move "Y" to F1-TRAN-LOAD-FAILED-SW
+               invoke type "System.Windows.Forms.MessageBox" "Show"
+                   using by value
+               "TRANFILE not found for today's transaction extract."
+               go to 0200-EXIT
+           end-if
+
+           move "01" to F1-CHKPT-WRITE-STEP
+           move "E" to F1-CHKPT-WRITE-STATUS
+           perform 0160-WRITE-CHECKPOINT
+
+           move "02" to F1-CHKPT-WRITE-STEP
+           move "B" to F1-CHKPT-WRITE-STATUS
+           perform 0160-WRITE-CHECKPOINT
+
+           perform 0210-READ-NEXT-TRANSACTION
+           perform 0220-LOAD-TRANSACTION-ROW thru 0220-EXIT
+               with test before
+               until F1-TRAN-AT-END
+               or F1-TRAN-TABLE-COUNT = 500
+
+           close TRAN-FILE
+
+           if F1-TRAN-TABLE-COUNT = 500 and not F1-TRAN-AT-END
+               invoke type "System.Windows.Forms.MessageBox" "Show"
+                   using by value
+               "TRANFILE has more than 500 rows - remainder not loaded."
+           end-if
+
+           move "02" to F1-CHKPT-WRITE-STEP
+           move "E" to F1-CHKPT-WRITE-STATUS
+           perform 0160-WRITE-CHECKPOINT.
+
+       0200-EXIT.
+           exit.
+
+       0210-READ-NEXT-TRANSACTION.
+           read TRAN-FILE
+               at end set F1-TRAN-AT-END to true
+           end-read.
+
+       0220-LOAD-TRANSACTION-ROW.
+           add 1 to F1-TRAN-TABLE-COUNT
+           set F1-TRAN-IDX to F1-TRAN-TABLE-COUNT
+           move TRAN-ID            to F1-TBL-TRAN-ID (F1-TRAN-IDX)
+           move TRAN-DATE          to F1-TBL-TRAN-DATE (F1-TRAN-IDX)
+           move TRAN-TYPE-CODE     to F1-TBL-TYPE-CODE (F1-TRAN-IDX)
+           move TRAN-ACCOUNT-NO    to F1-TBL-ACCOUNT-NO (F1-TRAN-IDX)
+           move TRAN-AMOUNT        to F1-TBL-AMOUNT (F1-TRAN-IDX)
+           move TRAN-EXCEPTION-FLAG
+               to F1-TBL-EXCEPTION-FLAG (F1-TRAN-IDX)
+           move TRAN-DESCRIPTION   to F1-TBL-DESCRIPTION (F1-TRAN-IDX)
+
+           invoke F1-GRID-TRAN::Rows::Add using by value
+               TRAN-ID TRAN-TYPE-CODE TRAN-ACCOUNT-NO
+               TRAN-AMOUNT TRAN-DESCRIPTION
+
+           perform 0210-READ-NEXT-TRANSACTION.
+
+       0220-EXIT.
+           exit.
+
+      *--   appends one checkpoint entry to the log so the next open
+      *--   can tell how far this run's load got.
+       0160-WRITE-CHECKPOINT.
+           move F1-RUN-DATE to CHKPT-RUN-DATE
+           move F1-RUN-TIME to CHKPT-RUN-TIME
+           move F1-CHKPT-WRITE-STEP to CHKPT-STEP-CODE
+           move F1-CHKPT-WRITE-STATUS to CHKPT-STEP-STATUS
+           move F1-TRAN-TABLE-COUNT to CHKPT-RECORDS-LOADED
+
+           open extend CHKPT-FILE
+           if F1-CHKPT-FILE-NOT-FOUND
+               open output CHKPT-FILE
+           end-if
+           write CHKPT-RECORD
+           close CHKPT-FILE.
+
+      *----------------------------------------------------------------*
+      * 0600  Reconciliation pass.                                     *
+      * Compares the transactions just loaded onto the form against   *
+      * the mainframe extract (EXTRFILE), record by record and by     *
+      * control total, and lists any mismatches found so an operator  *
+      * can see exactly what did not tie out before working the day's *
+      * queue.                                                         *
+      *----------------------------------------------------------------*
+       0600-RECONCILE-WITH-EXTRACT.
+           move zero to F1-EXTR-RECORD-COUNT
+           move zero to F1-EXTR-AMOUNT-TOTAL
+           move zero to F1-RECON-EXCEPTION-COUNT
+           move "N" to F1-RECON-FAILED-SW
+           set F1-EXTR-NOT-AT-END to true
+           invoke F1-GRID-RECON::Rows::Clear
+
+           move "03" to F1-CHKPT-WRITE-STEP
+           move "B" to F1-CHKPT-WRITE-STATUS
+           perform 0160-WRITE-CHECKPOINT
+
+           open input EXTRACT-FILE
+           if not F1-EXTR-FILE-OK
+               move "Y" to F1-RECON-FAILED-SW
+               invoke type "System.Windows.Forms.MessageBox" "Show"
+                   using by value
+               "EXTRFILE was not found - reconciliation skipped."
+               go to 0600-EXIT
+           end-if
+
+           perform 0610-READ-NEXT-EXTRACT-RECORD
+           perform 0620-RECONCILE-EXTRACT-ROW thru 0620-EXIT
+               with test before
+               until F1-EXTR-AT-END
+
+           close EXTRACT-FILE
+
+           perform 0650-CHECK-CONTROL-TOTALS thru 0650-EXIT
+
+           move F1-RECON-EXCEPTION-COUNT to F1-RECON-EXC-DISP
+           move spaces to F1-RECON-STATUS-LINE
+           string
+               "Reconciliation complete - " delimited by size
+               F1-RECON-EXC-DISP delimited by size
+               " exception(s) found." delimited by size
+               into F1-RECON-STATUS-LINE
+           move F1-RECON-STATUS-LINE to F1-LBL-RECON-STATUS::Text
+
+           move "03" to F1-CHKPT-WRITE-STEP
+           move "E" to F1-CHKPT-WRITE-STATUS
+           perform 0160-WRITE-CHECKPOINT.
+
+       0600-EXIT.
+           exit.
+
+       0610-READ-NEXT-EXTRACT-RECORD.
+           read EXTRACT-FILE
+               at end set F1-EXTR-AT-END to true
+           end-read.
+
+      *--   accumulates the extract's own count/amount and checks     *
+      *--   this extract row against the matching form entry, if any. *
+       0620-RECONCILE-EXTRACT-ROW.
+           add 1 to F1-EXTR-RECORD-COUNT
+           add EXT-AMOUNT to F1-EXTR-AMOUNT-TOTAL
+
+           move "N" to F1-RECON-MATCH-SW
+           perform 0630-SEARCH-FORM-FOR-EXTRACT-ID thru 0630-EXIT
+               varying F1-TRAN-IDX from 1 by 1
+               until F1-TRAN-IDX > F1-TRAN-TABLE-COUNT
+                   or F1-RECON-MATCH-FOUND
+
+           if not F1-RECON-MATCH-FOUND
+               move EXT-ID to REX-FIELD-NAME
+               move "(not on form)" to REX-FORM-VALUE
+               move EXT-ACCOUNT-NO to REX-EXTRACT-VALUE
+               perform 0640-ADD-RECON-EXCEPTION thru 0640-EXIT
+           end-if
+
+           perform 0610-READ-NEXT-EXTRACT-RECORD.
+
+       0620-EXIT.
+           exit.
+
+       0630-SEARCH-FORM-FOR-EXTRACT-ID.
+           if F1-TBL-TRAN-ID (F1-TRAN-IDX) = EXT-ID
+               set F1-RECON-MATCH-FOUND to true
+               if F1-TBL-AMOUNT (F1-TRAN-IDX) not = EXT-AMOUNT
+                   move EXT-ID to REX-FIELD-NAME
+                   move F1-TBL-AMOUNT (F1-TRAN-IDX)
+                       to F1-RECON-AMOUNT-DISP
+                   move F1-RECON-AMOUNT-DISP to REX-FORM-VALUE
+                   move EXT-AMOUNT to F1-RECON-AMOUNT-DISP
+                   move F1-RECON-AMOUNT-DISP to REX-EXTRACT-VALUE
+                   perform 0640-ADD-RECON-EXCEPTION thru 0640-EXIT
+               end-if
+           end-if.
+
+       0630-EXIT.
+           exit.
+
+       0640-ADD-RECON-EXCEPTION.
+           add 1 to F1-RECON-EXCEPTION-COUNT
+           invoke F1-GRID-RECON::Rows::Add using by value
+               REX-FIELD-NAME REX-FORM-VALUE REX-EXTRACT-VALUE.
+
+       0640-EXIT.
+           exit.
+
+      *--   belt-and-braces check of the form's and extract's own      *
+      *--   record counts and amount totals, independent of the       *
+      *--   record-by-record comparison above.                         *
+       0650-CHECK-CONTROL-TOTALS.
+           move zero to F1-FORM-AMOUNT-TOTAL
+           perform 0660-ADD-FORM-AMOUNT thru 0660-EXIT
+               varying F1-TRAN-IDX from 1 by 1
+               until F1-TRAN-IDX > F1-TRAN-TABLE-COUNT
+
+           if F1-TRAN-TABLE-COUNT not = F1-EXTR-RECORD-COUNT
+               move "RECORD COUNT" to REX-FIELD-NAME
+               move F1-TRAN-TABLE-COUNT to F1-RECON-COUNT-DISP
+               move F1-RECON-COUNT-DISP to REX-FORM-VALUE
+               move F1-EXTR-RECORD-COUNT to F1-RECON-COUNT-DISP
+               move F1-RECON-COUNT-DISP to REX-EXTRACT-VALUE
+               perform 0640-ADD-RECON-EXCEPTION thru 0640-EXIT
+           end-if
+
+           if F1-FORM-AMOUNT-TOTAL not = F1-EXTR-AMOUNT-TOTAL
+               move "AMOUNT TOTAL" to REX-FIELD-NAME
+               move F1-FORM-AMOUNT-TOTAL to F1-RECON-AMOUNT-DISP
+               move F1-RECON-AMOUNT-DISP to REX-FORM-VALUE
+               move F1-EXTR-AMOUNT-TOTAL to F1-RECON-AMOUNT-DISP
+               move F1-RECON-AMOUNT-DISP to REX-EXTRACT-VALUE
+               perform 0640-ADD-RECON-EXCEPTION thru 0640-EXIT
+           end-if.
+
+       0650-EXIT.
+           exit.
+
+       0660-ADD-FORM-AMOUNT.
+           add F1-TBL-AMOUNT (F1-TRAN-IDX) to F1-FORM-AMOUNT-TOTAL.
+
+       0660-EXIT.
+           exit.
+
+      *--   records this run as the last successful one, for the
+      *--   status line the next launch of NEW will show.
+       0170-RECORD-SUCCESSFUL-RUN.
+           move F1-RUN-DATE to CTL-LAST-RUN-DATE
+           move F1-RUN-TIME to CTL-LAST-RUN-TIME
+           move F1-USER-NAME to CTL-LAST-RUN-USER
+           move F1-WORKSTATION to CTL-LAST-RUN-WORKSTATION
+           move F1-SITE-ID to CTL-SITE-ID
+           move F1-LANGUAGE-CODE to CTL-LANGUAGE-CODE
+           set CTL-STATUS-SUCCESS to true
+           open output CTL-FILE
+           write CTL-CONTROL-RECORD
+           close CTL-FILE.
+
+      *--   appends one row to AUDITFILE recording who launched or
+      *--   loaded the form and whether it succeeded. Caller sets
+      *--   F1-AUD-WRITE-EVENT-TYPE/OUTCOME/DETAIL before performing
+      *--   this, the same way 0160-WRITE-CHECKPOINT is driven by
+      *--   F1-CHKPT-WRITE-STEP/STATUS.
+       0180-WRITE-AUDIT-RECORD.
+           move F1-RUN-DATE to AUD-EVENT-DATE
+           move F1-RUN-TIME to AUD-EVENT-TIME
+           move F1-AUD-WRITE-EVENT-TYPE to AUD-EVENT-TYPE
+           move F1-USER-NAME to AUD-USER-ID
+           move F1-WORKSTATION to AUD-WORKSTATION
+           move F1-AUD-WRITE-OUTCOME to AUD-OUTCOME
+           move F1-AUD-WRITE-DETAIL to AUD-DETAIL
+
+           open extend AUDIT-FILE
+           if F1-AUDIT-FILE-NOT-FOUND
+               open output AUDIT-FILE
+           end-if
+           write AUDIT-RECORD
+           close AUDIT-FILE.
        end method.
-      
+
+      *----------------------------------------------------------------*
+      * Master maintenance menu handlers                               *
+      * Form1 acts as a launcher for the add/change/delete master     *
+      * maintenance dialogs, opened modally so clerks have a real      *
+      * place to work on master records without a second application. *
+      *----------------------------------------------------------------*
+       method-id mnuMasterAdd_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           invoke type WindowsFormsApplication3.Form2 "new"
+               returning F1-MAINT-FORM
+           invoke F1-MAINT-FORM::ShowDialog
+           goback.
+       end method.
+
+       method-id mnuMasterChange_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           invoke type WindowsFormsApplication3.Form3 "new"
+               returning F1-MAINT-FORM
+           invoke F1-MAINT-FORM::ShowDialog
+           goback.
+       end method.
+
+       method-id mnuMasterDelete_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           invoke type WindowsFormsApplication3.Form4 "new"
+               returning F1-MAINT-FORM
+           invoke F1-MAINT-FORM::ShowDialog
+           goback.
+       end method.
+
+      *----------------------------------------------------------------*
+      * mnuRunBatch_Click                                              *
+      * Submits the overnight batch job and starts the poll timer so  *
+      * the operator can see in the window, rather than on a console, *
+      * when it finishes and with what return code.                   *
+      *----------------------------------------------------------------*
+       method-id mnuRunBatch_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           if F1-BATCH-IS-COMPLETE
+               invoke type "WindowsFormsApplication3.BatchMonitor" "new"
+                   returning F1-BATCH-MONITOR
+               invoke F1-BATCH-MONITOR::SubmitJob
+                   returning F1-BATCH-PROCESS
+               move "N" to F1-BATCH-COMPLETE-SW
+               move "Nightly batch submitted - waiting for completion."
+                   to F1-LBL-BATCH-STATUS::Text
+               invoke F1-TMR-BATCH-POLL::Start
+           else
+               invoke type "System.Windows.Forms.MessageBox" "Show"
+                   using by value
+                       "A nightly batch run is already in progress."
+           end-if
+           goback.
+       end method.
+
+      *----------------------------------------------------------------*
+      * F1-TMR-BATCH-POLL_Tick                                         *
+      * Polls the running batch job without blocking the UI thread.   *
+      * Once it has finished, reports success/failure and the return  *
+      * code, then stops the timer.                                   *
+      *----------------------------------------------------------------*
+       method-id F1-TMR-BATCH-POLL_Tick private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           invoke F1-BATCH-MONITOR::PollStatus
+               using by value F1-BATCH-PROCESS
+                     by reference F1-BATCH-COMPLETE-SW
+                     by reference F1-BATCH-RETURN-CODE
+           if not F1-BATCH-IS-COMPLETE
+               goback
+           end-if
+
+           invoke F1-TMR-BATCH-POLL::Stop
+           move spaces to F1-STATUS-LINE
+           if F1-BATCH-RETURN-CODE = zero
+               string
+                   "Nightly batch completed successfully. Return code: "
+                       delimited by size
+                   F1-BATCH-RETURN-CODE delimited by size
+                   into F1-STATUS-LINE
+           else
+               string
+                   "Nightly batch FAILED. Return code: "
+                       delimited by size
+                   F1-BATCH-RETURN-CODE delimited by size
+                   into F1-STATUS-LINE
+           end-if
+           move F1-STATUS-LINE to F1-LBL-BATCH-STATUS::Text
+           invoke type "System.Windows.Forms.MessageBox" "Show"
+               using by value F1-STATUS-LINE
+           goback.
+       end method.
+
+      *----------------------------------------------------------------*
+      * mnuDailySummary_Click                                          *
+      * Builds the Daily Summary Report (record counts, amount total  *
+      * and exceptions) from the transactions currently held on the   *
+      * form and writes it to RPTFILE for printing or hand-off.        *
+      *----------------------------------------------------------------*
+       method-id mnuDailySummary_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           perform 0300-BUILD-SUMMARY-REPORT thru 0300-EXIT
+           goback.
+
+       0300-BUILD-SUMMARY-REPORT.
+           move zero to SRPT-RECORD-COUNT SRPT-EXCEPTION-COUNT
+           move zero to SRPT-AMOUNT-TOTAL
+           open output RPT-FILE
+           if not F1-RPT-FILE-OK
+               invoke type "System.Windows.Forms.MessageBox" "Show"
+                   using by value
+               "Unable to open RPTFILE - summary report not written."
+               go to 0300-EXIT
+           end-if
+
+           move "DAILY SUMMARY REPORT" to F1-RPT-HEADING-LINE
+           write SUMMARY-REPORT-LINE from F1-RPT-HEADING-LINE
+
+           move spaces to F1-RPT-HEADING-LINE
+           string
+               "Run date: " delimited by size
+               F1-RUN-DATE delimited by size
+               into F1-RPT-HEADING-LINE
+           write SUMMARY-REPORT-LINE from F1-RPT-HEADING-LINE
+
+           perform 0310-ADD-REPORT-DETAIL-LINE thru 0310-EXIT
+               varying F1-TRAN-IDX from 1 by 1
+               until F1-TRAN-IDX > F1-TRAN-TABLE-COUNT
+
+           move SRPT-RECORD-COUNT to F1-RPT-COUNT-DISP
+           move SRPT-EXCEPTION-COUNT to F1-RPT-EXC-DISP
+           move SRPT-AMOUNT-TOTAL to F1-RPT-AMOUNT-DISP
+           move spaces to F1-RPT-HEADING-LINE
+           string
+               "Records: " delimited by size
+               F1-RPT-COUNT-DISP delimited by size
+               "   Exceptions: " delimited by size
+               F1-RPT-EXC-DISP delimited by size
+               "   Amount: " delimited by size
+               F1-RPT-AMOUNT-DISP delimited by size
+               into F1-RPT-HEADING-LINE
+           write SUMMARY-REPORT-LINE from F1-RPT-HEADING-LINE
+
+           close RPT-FILE
+           invoke type "System.Windows.Forms.MessageBox" "Show"
+               using by value
+                   "Daily Summary Report written to RPTFILE.".
+
+       0300-EXIT.
+           exit.
+
+       0310-ADD-REPORT-DETAIL-LINE.
+           add 1 to SRPT-RECORD-COUNT
+           add F1-TBL-AMOUNT (F1-TRAN-IDX) to SRPT-AMOUNT-TOTAL
+           if F1-TBL-EXCEPTION-FLAG (F1-TRAN-IDX) = "Y"
+               add 1 to SRPT-EXCEPTION-COUNT
+           end-if
+
+           move spaces to F1-RPT-HEADING-LINE
+           string
+               F1-TBL-TRAN-ID (F1-TRAN-IDX) delimited by size
+               "  " delimited by size
+               F1-TBL-ACCOUNT-NO (F1-TRAN-IDX) delimited by size
+               "  " delimited by size
+               F1-TBL-DESCRIPTION (F1-TRAN-IDX) delimited by size
+               into F1-RPT-HEADING-LINE
+           write SUMMARY-REPORT-LINE from F1-RPT-HEADING-LINE.
+
+       0310-EXIT.
+           exit.
+       end method.
+
        end class.
