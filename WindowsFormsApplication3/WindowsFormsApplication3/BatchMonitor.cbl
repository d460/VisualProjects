@@ -0,0 +1,57 @@
+      *================================================================*
+      * BatchMonitor.cbl                                              *
+      * Submits the overnight batch job and reports back on its      *
+      * completion, so Form1 does not have to know how the job is    *
+      * actually launched or polled.                                  *
+      *================================================================*
+       class-id WindowsFormsApplication3.BatchMonitor.
+
+       working-storage section.
+       01  BMON-JOB-COMMAND             pic x(40)
+                                         value "NIGHTBAT.BAT".
+
+      *----------------------------------------------------------------*
+      * SubmitJob                                                      *
+      * Starts the overnight batch job as a detached process and      *
+      * hands back the process reference so the caller can poll it.   *
+      *----------------------------------------------------------------*
+       method-id SubmitJob.
+       data division.
+       local-storage section.
+       01  BMON-START-INFO              object reference
+                                type System.Diagnostics.ProcessStartInfo.
+       01  BMON-PROCESS                 object reference
+                                         type System.Diagnostics.Process.
+       procedure division returning BMON-PROCESS.
+           invoke type "System.Diagnostics.ProcessStartInfo" "new"
+               using by value BMON-JOB-COMMAND
+               returning BMON-START-INFO
+           set BMON-START-INFO::UseShellExecute to true
+           invoke type "System.Diagnostics.Process" "Start"
+               using by value BMON-START-INFO
+               returning BMON-PROCESS
+           goback.
+       end method.
+
+      *----------------------------------------------------------------*
+      * PollStatus                                                     *
+      * Non-blocking status check of a previously submitted job -     *
+      * tells the caller whether it has finished and, if so, its      *
+      * return code.                                                   *
+      *----------------------------------------------------------------*
+       method-id PollStatus.
+       procedure division using
+           by value BMON-PROCESS as object type System.Diagnostics.Process
+           by reference BMON-IS-COMPLETE-SW as pic x(01)
+           by reference BMON-RETURN-CODE as pic 9(04).
+           if BMON-PROCESS::HasExited
+               move "Y" to BMON-IS-COMPLETE-SW
+               move BMON-PROCESS::ExitCode to BMON-RETURN-CODE
+           else
+               move "N" to BMON-IS-COMPLETE-SW
+               move zero to BMON-RETURN-CODE
+           end-if
+           goback.
+       end method.
+
+       end class.
