@@ -0,0 +1,20 @@
+      *================================================================*
+      * AUDITREC.cpy                                                  *
+      * Audit trail record - one row per launch of Form1 (method NEW) *
+      * and per run of Form1_Load, written to AUDITFILE.              *
+      *================================================================*
+       01  AUDIT-RECORD.
+           05  AUD-EVENT-DATE              pic 9(08).
+           05  AUD-EVENT-TIME              pic 9(06).
+           05  AUD-EVENT-TYPE              pic X(10).
+               88  AUD-EVENT-LAUNCH        value "LAUNCH".
+               88  AUD-EVENT-LOAD          value "LOAD".
+               88  AUD-EVENT-BATCH         value "BATCH".
+               88  AUD-EVENT-RECONCILE     value "RECONCILE".
+               88  AUD-EVENT-REPORT        value "REPORT".
+           05  AUD-USER-ID                 pic X(20).
+           05  AUD-WORKSTATION             pic X(15).
+           05  AUD-OUTCOME                 pic X(01).
+               88  AUD-OUTCOME-SUCCESS     value "S".
+               88  AUD-OUTCOME-FAILURE     value "F".
+           05  AUD-DETAIL                  pic X(40).
