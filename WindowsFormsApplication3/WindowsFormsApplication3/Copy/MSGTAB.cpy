@@ -0,0 +1,14 @@
+      *================================================================*
+      * MSGTAB.cpy                                                    *
+      * Locale/message resource entry - one row per message per site  *
+      * or language, loaded from MSGFILE so screen text is not baked  *
+      * into the program as a hardcoded literal.                      *
+      *================================================================*
+       01  MESSAGE-TABLE-RECORD.
+           05  MSG-SITE-ID                 pic X(05).
+           05  MSG-LANGUAGE-CODE           pic X(02).
+               88  MSG-LANG-ENGLISH        value "EN".
+               88  MSG-LANG-SPANISH        value "ES".
+               88  MSG-LANG-FRENCH         value "FR".
+           05  MSG-KEY                     pic X(15).
+           05  MSG-TEXT                    pic X(60).
