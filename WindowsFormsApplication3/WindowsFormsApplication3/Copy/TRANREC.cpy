@@ -0,0 +1,16 @@
+      *================================================================*
+      * TRANREC.cpy                                                   *
+      * Daily transaction extract record - one row per item on the    *
+      * day's work queue, loaded into Form1's grid on open.           *
+      *================================================================*
+       01  TRAN-RECORD.
+           05  TRAN-ID                     pic X(10).
+           05  TRAN-DATE                   pic 9(08).
+           05  TRAN-TYPE-CODE              pic X(02).
+           05  TRAN-ACCOUNT-NO             pic X(12).
+           05  TRAN-AMOUNT                 pic S9(09)V99 comp-3.
+           05  TRAN-EXCEPTION-FLAG         pic X(01).
+               88  TRAN-IS-EXCEPTION       value "Y".
+               88  TRAN-NOT-EXCEPTION      value "N".
+           05  TRAN-DESCRIPTION            pic X(30).
+           05  filler                      pic X(10).
