@@ -0,0 +1,6 @@
+      *================================================================*
+      * SUMRPT.cpy                                                    *
+      * One print line of the Daily Summary Report exported from      *
+      * Form1 - record counts, totals and exceptions for the day.     *
+      *================================================================*
+       01  SUMMARY-REPORT-LINE             pic X(80).
