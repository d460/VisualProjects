@@ -0,0 +1,35 @@
+      *================================================================*
+      * EDITTAB.cpy                                                   *
+      * Reference/edit table used by EditCheck to validate master     *
+      * maintenance fields before a save: valid codes, numeric        *
+      * ranges and required-field rules. Loaded once from EDITFILE    *
+      * into the EDT-TYPE-CODE-TABLE and EDT-FIELD-RULE-TABLE arrays.  *
+      *================================================================*
+       01  EDIT-TABLE-RECORD.
+           05  EDT-RECORD-TYPE             pic X(01).
+               88  EDT-IS-VALID-CODE       value "C".
+               88  EDT-IS-FIELD-RULE       value "R".
+      *--   layout used when EDT-RECORD-TYPE = "C" (valid code entry)
+           05  EDT-VALID-CODE              pic X(02).
+           05  EDT-VALID-CODE-DESC         pic X(20).
+      *--   layout used when EDT-RECORD-TYPE = "R" (field rule entry)
+           05  EDT-FIELD-NAME              pic X(20).
+           05  EDT-REQUIRED-SW             pic X(01).
+               88  EDT-FIELD-IS-REQUIRED   value "Y".
+           05  EDT-MIN-VALUE               pic S9(09)V99.
+           05  EDT-MAX-VALUE               pic S9(09)V99.
+
+       01  EDIT-TABLE-WORK-AREA.
+           05  EDT-TYPE-CODE-TABLE occurs 50 times
+                       indexed by EDT-CODE-IDX.
+               10  EDT-TBL-CODE            pic X(02).
+               10  EDT-TBL-CODE-DESC       pic X(20).
+           05  EDT-CODE-TABLE-COUNT        pic 9(04) comp.
+           05  EDT-FIELD-RULE-TABLE occurs 50 times
+                       indexed by EDT-RULE-IDX.
+               10  EDT-TBL-FIELD-NAME      pic X(20).
+               10  EDT-TBL-REQUIRED-SW     pic X(01).
+                   88  EDT-TBL-FIELD-IS-REQUIRED value "Y".
+               10  EDT-TBL-MIN-VALUE       pic S9(09)V99.
+               10  EDT-TBL-MAX-VALUE       pic S9(09)V99.
+           05  EDT-RULE-TABLE-COUNT        pic 9(04) comp.
