@@ -0,0 +1,9 @@
+      *================================================================*
+      * RECONEXC.cpy                                                  *
+      * One reconciliation exception line - a mismatch found between  *
+      * the form's loaded totals and the mainframe extract's.         *
+      *================================================================*
+       01  RECON-EXCEPTION.
+           05  REX-FIELD-NAME              pic X(20).
+           05  REX-FORM-VALUE              pic X(18).
+           05  REX-EXTRACT-VALUE           pic X(18).
