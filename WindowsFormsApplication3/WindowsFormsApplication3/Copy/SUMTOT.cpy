@@ -0,0 +1,8 @@
+      *================================================================*
+      * SUMTOT.cpy                                                    *
+      * Running totals accumulated for the Daily Summary Report.      *
+      *================================================================*
+       01  SUMMARY-REPORT-TOTALS.
+           05  SRPT-RECORD-COUNT           pic 9(07) comp.
+           05  SRPT-EXCEPTION-COUNT        pic 9(07) comp.
+           05  SRPT-AMOUNT-TOTAL           pic S9(11)V99 comp-3.
