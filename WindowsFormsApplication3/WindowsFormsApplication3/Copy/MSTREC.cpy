@@ -0,0 +1,14 @@
+      *================================================================*
+      * MSTREC.cpy                                                    *
+      * Master record maintained through the add/change/delete        *
+      * dialogs opened from Form1's maintenance menu.                 *
+      *================================================================*
+       01  MASTER-RECORD.
+           05  MST-ACCOUNT-NO              pic X(12).
+           05  MST-TYPE-CODE               pic X(02).
+           05  MST-NAME                    pic X(30).
+           05  MST-CREDIT-LIMIT            pic S9(09)V99 comp-3.
+           05  MST-ACTIVE-SW               pic X(01).
+               88  MST-IS-ACTIVE           value "Y".
+               88  MST-IS-INACTIVE         value "N".
+           05  filler                      pic X(10).
