@@ -0,0 +1,13 @@
+      *================================================================*
+      * EXTRREC.cpy                                                   *
+      * Authoritative mainframe extract detail record, used by the    *
+      * reconciliation pass to check Form1's loaded transactions      *
+      * against the source of truth.                                  *
+      *================================================================*
+       01  EXTRACT-RECORD.
+           05  EXT-ID                      pic X(10).
+           05  EXT-DATE                    pic 9(08).
+           05  EXT-TYPE-CODE               pic X(02).
+           05  EXT-ACCOUNT-NO              pic X(12).
+           05  EXT-AMOUNT                  pic S9(09)V99 comp-3.
+           05  filler                      pic X(10).
