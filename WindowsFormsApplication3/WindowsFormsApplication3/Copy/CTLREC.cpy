@@ -0,0 +1,20 @@
+      *================================================================*
+      * CTLREC.cpy                                                    *
+      * Application control record - one fixed record kept on         *
+      * CTLFILE recording the outcome of the last successful run of   *
+      * Form1, so the next launch can report it back to the operator. *
+      *================================================================*
+       01  CTL-CONTROL-RECORD.
+           05  CTL-LAST-RUN-DATE           pic 9(08).
+           05  CTL-LAST-RUN-TIME           pic 9(06).
+           05  CTL-LAST-RUN-USER           pic X(20).
+           05  CTL-LAST-RUN-WORKSTATION    pic X(15).
+           05  CTL-LAST-RUN-STATUS         pic X(01).
+               88  CTL-STATUS-SUCCESS      value "S".
+               88  CTL-STATUS-FAILED       value "F".
+           05  CTL-SITE-ID                 pic X(05).
+           05  CTL-LANGUAGE-CODE           pic X(02).
+               88  CTL-LANG-ENGLISH         value "EN".
+               88  CTL-LANG-SPANISH         value "ES".
+               88  CTL-LANG-FRENCH          value "FR".
+           05  filler                      pic X(23).
