@@ -0,0 +1,20 @@
+      *================================================================*
+      * CHKPTREC.cpy                                                  *
+      * Load checkpoint record - written before/after each step of    *
+      * Form1_Load so a failure partway through can be detected and   *
+      * resumed or rolled back on the next open, instead of leaving   *
+      * the form half loaded.                                         *
+      *================================================================*
+       01  CHKPT-RECORD.
+           05  CHKPT-RUN-DATE              pic 9(08).
+           05  CHKPT-RUN-TIME              pic 9(06).
+           05  CHKPT-STEP-CODE             pic X(02).
+               88  CHKPT-STEP-OPEN-TRAN    value "01".
+               88  CHKPT-STEP-LOAD-GRID    value "02".
+               88  CHKPT-STEP-RECONCILE    value "03".
+               88  CHKPT-STEP-COMPLETE     value "99".
+           05  CHKPT-STEP-STATUS           pic X(01).
+               88  CHKPT-STEP-STARTED      value "B".
+               88  CHKPT-STEP-FINISHED     value "E".
+           05  CHKPT-RECORDS-LOADED        pic 9(07) comp.
+           05  filler                      pic X(20).
