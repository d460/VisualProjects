@@ -0,0 +1,137 @@
+      *================================================================*
+      * Form2.cbl                                                     *
+      * Add Master dialog - opened from Form1's maintenance menu so   *
+      * data entry clerks can add a new master record.                 *
+      *================================================================*
+       class-id WindowsFormsApplication3.Form2 is partial
+                 inherits type System.Windows.Forms.Form.
+
+       environment division.
+       input-output section.
+       file-control.
+           select MASTER-FILE assign to "MASTFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is MST-ACCOUNT-NO
+               file status is F2-MST-FILE-STATUS.
+
+       data division.
+       file section.
+       fd  MASTER-FILE.
+           copy "MSTREC.cpy".
+
+       working-storage section.
+
+      *--   fields bound to the dialog's entry controls
+       01  F2-TXT-ACCOUNT-NO           object reference
+                                      type System.Windows.Forms.TextBox.
+       01  F2-TXT-TYPE-CODE            object reference
+                                      type System.Windows.Forms.TextBox.
+       01  F2-TXT-NAME                 object reference
+                                      type System.Windows.Forms.TextBox.
+       01  F2-TXT-CREDIT-LIMIT         object reference
+                                      type System.Windows.Forms.TextBox.
+       01  F2-CHK-ACTIVE               object reference
+                                   type System.Windows.Forms.CheckBox.
+       01  F2-LBL-ERROR                object reference
+                                        type System.Windows.Forms.Label.
+
+       01  F2-MST-FILE-STATUS          pic x(02).
+           88  F2-MST-FILE-OK          value "00".
+           88  F2-MST-FILE-NOT-FOUND   value "35".
+           88  F2-MST-FILE-DUPLICATE   value "22".
+
+       01  F2-EDIT-CHECK               object reference
+                               type WindowsFormsApplication3.EditCheck.
+       01  F2-FIELD-OK-SW              pic x(01).
+           88  F2-FIELD-IS-OK          value "Y".
+       01  F2-REJECT-FIELD             pic x(20).
+       01  F2-REJECT-REASON            pic x(40).
+       01  F2-ERROR-LINE               pic x(65).
+       01  F2-CREDIT-LIMIT-TEXT        pic x(12).
+       01  F2-CREDIT-LIMIT-CHECK       pic s9(04).
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent
+           goback.
+       end method.
+
+      *----------------------------------------------------------------*
+      * btnSave_Click                                                  *
+      * Adds the new master record keyed by account number.           *
+      *----------------------------------------------------------------*
+       method-id btnSave_Click private.
+       procedure division using by value sender as object
+           e as type System.EventArgs.
+           perform 0100-SAVE-NEW-MASTER thru 0100-EXIT
+           goback.
+
+       0100-SAVE-NEW-MASTER.
+           move F2-TXT-ACCOUNT-NO::Text    to MST-ACCOUNT-NO
+           move F2-TXT-TYPE-CODE::Text     to MST-TYPE-CODE
+           move F2-TXT-NAME::Text          to MST-NAME
+           if F2-CHK-ACTIVE::Checked
+               set MST-IS-ACTIVE to true
+           else
+               set MST-IS-INACTIVE to true
+           end-if
+
+           move F2-TXT-CREDIT-LIMIT::Text to F2-CREDIT-LIMIT-TEXT
+           move function test-numval (F2-CREDIT-LIMIT-TEXT)
+               to F2-CREDIT-LIMIT-CHECK
+           if F2-CREDIT-LIMIT-CHECK not = 0
+               move "MST-CREDIT-LIMIT" to F2-REJECT-FIELD
+               move "Credit limit must be numeric." to F2-REJECT-REASON
+               move spaces to F2-ERROR-LINE
+               string
+                   F2-REJECT-FIELD delimited by space
+                   ": " delimited by size
+                   F2-REJECT-REASON delimited by size
+                   into F2-ERROR-LINE
+               move F2-ERROR-LINE to F2-LBL-ERROR::Text
+               go to 0100-EXIT
+           end-if
+           move function numval (F2-CREDIT-LIMIT-TEXT)
+               to MST-CREDIT-LIMIT
+
+           invoke type "WindowsFormsApplication3.EditCheck" "new"
+               returning F2-EDIT-CHECK
+           invoke F2-EDIT-CHECK::ValidateMaster
+               using MASTER-RECORD F2-FIELD-OK-SW
+                     F2-REJECT-FIELD F2-REJECT-REASON
+           if not F2-FIELD-IS-OK
+               move spaces to F2-ERROR-LINE
+               string
+                   F2-REJECT-FIELD delimited by space
+                   ": " delimited by size
+                   F2-REJECT-REASON delimited by size
+                   into F2-ERROR-LINE
+               move F2-ERROR-LINE to F2-LBL-ERROR::Text
+               go to 0100-EXIT
+           end-if
+
+           open i-o MASTER-FILE
+           if F2-MST-FILE-NOT-FOUND
+               open output MASTER-FILE
+           end-if
+           if not F2-MST-FILE-OK
+               move "Unable to open the master file."
+                   to F2-LBL-ERROR::Text
+               go to 0100-EXIT
+           end-if
+           write MASTER-RECORD
+           if F2-MST-FILE-DUPLICATE
+               move "That account number already exists."
+                   to F2-LBL-ERROR::Text
+           else
+               move spaces to F2-LBL-ERROR::Text
+               invoke self::Close
+           end-if
+           close MASTER-FILE.
+
+       0100-EXIT.
+           exit.
+       end method.
+
+       end class.
